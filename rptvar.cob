@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rptvar.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO EMPLOYEE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+       FD  REPORT-FILE.
+       01  REPORT-LINE                PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS PIC XX VALUE "00".
+       01  WS-REPORT-STATUS PIC XX VALUE "00".
+       01  WS-EOF-SWITCH PIC X VALUE "N".
+           88 END-OF-EMPLOYEE-FILE VALUE "Y".
+
+       01  WS-PAGE-NUMBER              PIC 9(4) VALUE 0.
+       01  WS-LINE-COUNT               PIC 9(2) VALUE 99.
+       01  WS-LINES-PER-PAGE           PIC 9(2) VALUE 15.
+
+       01  WS-IDADE-MINIMA              PIC 9(3) VALUE 016.
+       01  WS-IDADE-MAXIMA              PIC 9(3) VALUE 075.
+       01  WS-SKIP-SWITCH               PIC X VALUE "N".
+           88 SKIP-RECORD               VALUE "Y".
+       01  WS-GROSS-OVERFLOW-SWITCH     PIC X VALUE "N".
+           88 GROSS-PAY-OVERFLOW        VALUE "Y".
+
+       01  WS-GROSS                    PIC 9(6)V99 VALUE 0.
+       01  WS-TOTAL-PAYROLL            PIC 9(8)V99 VALUE 0.
+       01  WS-TOTAL-IDADE              PIC 9(7) VALUE 0.
+       01  WS-TOTAL-EMPLOYEES          PIC 9(6) VALUE 0.
+       01  WS-AVERAGE-IDADE            PIC 999V99 VALUE 0.
+
+       01  WS-AGE-BRACKET-TABLE.
+           05  FILLER  PIC X(7) VALUE "16-25".
+           05  FILLER  PIC 9(5) VALUE 0.
+           05  FILLER  PIC X(7) VALUE "26-35".
+           05  FILLER  PIC 9(5) VALUE 0.
+           05  FILLER  PIC X(7) VALUE "36-45".
+           05  FILLER  PIC 9(5) VALUE 0.
+           05  FILLER  PIC X(7) VALUE "46-55".
+           05  FILLER  PIC 9(5) VALUE 0.
+           05  FILLER  PIC X(7) VALUE "56-75".
+           05  FILLER  PIC 9(5) VALUE 0.
+           05  FILLER  PIC X(7) VALUE "FORA-FX".
+           05  FILLER  PIC 9(5) VALUE 0.
+       01  WS-AGE-BRACKET-TABLE-R REDEFINES WS-AGE-BRACKET-TABLE.
+           05  WS-AGE-BRACKET OCCURS 6 TIMES.
+               10  WS-BRACKET-LABEL    PIC X(7).
+               10  WS-BRACKET-COUNT    PIC 9(5).
+       01  WS-BRACKET-IDX              PIC 9(2).
+
+       01  WS-HEADER-LINE-1.
+           05  FILLER                  PIC X(32) VALUE
+               "RELATORIO DE FOLHA DE PAGAMENTO".
+           05  FILLER                  PIC X(36) VALUE SPACES.
+           05  FILLER                  PIC X(6)  VALUE "PAGINA".
+           05  WS-H1-PAGE              PIC ZZZ9.
+       01  WS-HEADER-LINE-2.
+           05  FILLER                  PIC X(80) VALUE
+               "----------------------------------------------------".
+       01  WS-COLUMN-HEADER.
+           05  FILLER                  PIC X(50) VALUE "NOME".
+           05  FILLER                  PIC X(8)  VALUE "IDADE".
+           05  FILLER                  PIC X(12) VALUE "SALARIO".
+       01  WS-DETAIL-LINE.
+           05  WS-D-NOME               PIC X(50).
+           05  WS-D-IDADE              PIC ZZ9.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-D-SALARIO            PIC ZZZ,ZZ9.99.
+       01  WS-BLANK-LINE               PIC X(80) VALUE SPACES.
+       01  WS-TOTAL-LINE-1.
+           05  FILLER                  PIC X(29) VALUE
+               "TOTAL DA FOLHA DE PAGAMENTO: ".
+           05  WS-T1-TOTAL             PIC ZZ,ZZZ,ZZ9.99.
+       01  WS-TOTAL-LINE-2.
+           05  FILLER                  PIC X(24) VALUE
+               "MEDIA DE IDADE:         ".
+           05  WS-T2-AVERAGE           PIC ZZ9.99.
+       01  WS-TOTAL-LINE-3.
+           05  FILLER                  PIC X(24) VALUE
+               "TOTAL DE FUNCIONARIOS:  ".
+           05  WS-T3-COUNT             PIC ZZZ,ZZ9.
+       01  WS-BRACKET-LINE.
+           05  WS-BR-LABEL             PIC X(8).
+           05  FILLER                  PIC X(16) VALUE
+               "FUNCIONARIOS: ".
+           05  WS-BR-COUNT             PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL END-OF-EMPLOYEE-FILE
+               READ EMPLOYEE-FILE
+                   AT END SET END-OF-EMPLOYEE-FILE TO TRUE
+                   NOT AT END PERFORM 2000-PROCESS-EMPLOYEE
+               END-READ
+           END-PERFORM
+           PERFORM 4000-WRITE-TOTALS
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR EMPLOYEE-FILE. STATUS="
+                   WS-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR REPORT-FILE. STATUS="
+                   WS-REPORT-STATUS
+               CLOSE EMPLOYEE-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-PROCESS-EMPLOYEE.
+           PERFORM 1900-DETERMINE-GROSS-PAY
+           PERFORM 1950-VALIDATE-EMPLOYEE-RECORD
+           PERFORM 2500-UPDATE-AGE-BRACKET
+           IF NOT SKIP-RECORD
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 3000-WRITE-PAGE-HEADERS
+               END-IF
+               MOVE EMP-NOME TO WS-D-NOME
+               MOVE EMP-IDADE TO WS-D-IDADE
+               MOVE WS-GROSS TO WS-D-SALARIO
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-LINE-COUNT
+               ADD WS-GROSS TO WS-TOTAL-PAYROLL
+               ADD EMP-IDADE TO WS-TOTAL-IDADE
+               ADD 1 TO WS-TOTAL-EMPLOYEES
+           END-IF.
+
+       1950-VALIDATE-EMPLOYEE-RECORD.
+           MOVE "N" TO WS-SKIP-SWITCH
+           IF EMP-NOME = SPACES
+               SET SKIP-RECORD TO TRUE
+           END-IF
+           IF EMP-IDADE < WS-IDADE-MINIMA OR EMP-IDADE > WS-IDADE-MAXIMA
+               SET SKIP-RECORD TO TRUE
+           END-IF
+           IF WS-GROSS = ZERO
+               SET SKIP-RECORD TO TRUE
+           END-IF
+           IF NOT (EMP-TYPE-SALARIED OR EMP-TYPE-HOURLY)
+               SET SKIP-RECORD TO TRUE
+           END-IF
+           IF GROSS-PAY-OVERFLOW
+               SET SKIP-RECORD TO TRUE
+           END-IF.
+
+       1900-DETERMINE-GROSS-PAY.
+           MOVE "N" TO WS-GROSS-OVERFLOW-SWITCH
+           IF EMP-TYPE-HOURLY
+               COMPUTE WS-GROSS ROUNDED = EMP-RATE * EMP-HOURS-WORKED
+                   ON SIZE ERROR
+                       DISPLAY "AVISO: SALARIO CALCULADO EXCEDE "
+                           "LIMITE PARA EMP-ID=" EMP-ID
+                       SET GROSS-PAY-OVERFLOW TO TRUE
+                       MOVE 999999.99 TO WS-GROSS
+               END-COMPUTE
+           ELSE
+               MOVE EMP-SALARIO TO WS-GROSS
+           END-IF.
+
+       2500-UPDATE-AGE-BRACKET.
+           IF EMP-IDADE < 16 OR EMP-IDADE > 75
+               ADD 1 TO WS-BRACKET-COUNT (6)
+           ELSE
+               IF NOT SKIP-RECORD
+                   EVALUATE TRUE
+                       WHEN EMP-IDADE <= 25
+                           ADD 1 TO WS-BRACKET-COUNT (1)
+                       WHEN EMP-IDADE <= 35
+                           ADD 1 TO WS-BRACKET-COUNT (2)
+                       WHEN EMP-IDADE <= 45
+                           ADD 1 TO WS-BRACKET-COUNT (3)
+                       WHEN EMP-IDADE <= 55
+                           ADD 1 TO WS-BRACKET-COUNT (4)
+                       WHEN OTHER
+                           ADD 1 TO WS-BRACKET-COUNT (5)
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       3000-WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-H1-PAGE
+           IF WS-PAGE-NUMBER > 1
+               MOVE WS-BLANK-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           MOVE WS-HEADER-LINE-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADER-LINE-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-COLUMN-HEADER TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       4000-WRITE-TOTALS.
+           MOVE WS-BLANK-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADER-LINE-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-TOTAL-EMPLOYEES > 0
+               COMPUTE WS-AVERAGE-IDADE ROUNDED =
+                   WS-TOTAL-IDADE / WS-TOTAL-EMPLOYEES
+           END-IF
+           MOVE WS-TOTAL-PAYROLL TO WS-T1-TOTAL
+           MOVE WS-TOTAL-LINE-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-AVERAGE-IDADE TO WS-T2-AVERAGE
+           MOVE WS-TOTAL-LINE-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-TOTAL-EMPLOYEES TO WS-T3-COUNT
+           MOVE WS-TOTAL-LINE-3 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-BLANK-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+               UNTIL WS-BRACKET-IDX > 6
+               MOVE WS-BRACKET-LABEL (WS-BRACKET-IDX) TO WS-BR-LABEL
+               MOVE WS-BRACKET-COUNT (WS-BRACKET-IDX) TO WS-BR-COUNT
+               MOVE WS-BRACKET-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+
+       9000-CLOSE-FILES.
+           CLOSE EMPLOYEE-FILE
+           CLOSE REPORT-FILE.
