@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. extvar.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO EMPLOYEE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO EXTRACT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+       FD  EXTRACT-FILE.
+           COPY EXTREC.
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS PIC XX VALUE "00".
+       01  WS-EXTRACT-STATUS PIC XX VALUE "00".
+       01  WS-EOF-SWITCH PIC X VALUE "N".
+           88 END-OF-EMPLOYEE-FILE VALUE "Y".
+       01  WS-EXTRACT-COUNT PIC 9(6) VALUE 0.
+       01  WS-GROSS PIC 9(6)V99 VALUE 0.
+       01  WS-IDADE-MINIMA PIC 9(3) VALUE 016.
+       01  WS-IDADE-MAXIMA PIC 9(3) VALUE 075.
+       01  WS-SKIP-SWITCH PIC X VALUE "N".
+           88 SKIP-RECORD VALUE "Y".
+       01  WS-GROSS-OVERFLOW-SWITCH PIC X VALUE "N".
+           88 GROSS-PAY-OVERFLOW VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL END-OF-EMPLOYEE-FILE
+               READ EMPLOYEE-FILE
+                   AT END SET END-OF-EMPLOYEE-FILE TO TRUE
+                   NOT AT END PERFORM 2000-WRITE-EXTRACT-RECORD
+               END-READ
+           END-PERFORM
+           DISPLAY "REGISTROS EXTRAIDOS: " WS-EXTRACT-COUNT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR EMPLOYEE-FILE. STATUS="
+                   WS-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR EXTRACT-FILE. STATUS="
+                   WS-EXTRACT-STATUS
+               CLOSE EMPLOYEE-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-WRITE-EXTRACT-RECORD.
+           PERFORM 1900-DETERMINE-GROSS-PAY
+           PERFORM 1950-VALIDATE-EMPLOYEE-RECORD
+           IF NOT SKIP-RECORD
+               MOVE EMP-ID TO EX-EMP-ID
+               MOVE EMP-NOME TO EX-NOME
+               MOVE EMP-IDADE TO EX-IDADE
+               MOVE WS-GROSS TO EX-SALARIO-MENSAL
+               COMPUTE EX-SALARIO-ANUAL = WS-GROSS * 12
+               WRITE EXTRACT-RECORD
+               ADD 1 TO WS-EXTRACT-COUNT
+           END-IF.
+
+       1950-VALIDATE-EMPLOYEE-RECORD.
+           MOVE "N" TO WS-SKIP-SWITCH
+           IF EMP-NOME = SPACES
+               SET SKIP-RECORD TO TRUE
+           END-IF
+           IF EMP-IDADE < WS-IDADE-MINIMA OR EMP-IDADE > WS-IDADE-MAXIMA
+               SET SKIP-RECORD TO TRUE
+           END-IF
+           IF WS-GROSS = ZERO
+               SET SKIP-RECORD TO TRUE
+           END-IF
+           IF NOT (EMP-TYPE-SALARIED OR EMP-TYPE-HOURLY)
+               SET SKIP-RECORD TO TRUE
+           END-IF
+           IF GROSS-PAY-OVERFLOW
+               SET SKIP-RECORD TO TRUE
+           END-IF.
+
+       1900-DETERMINE-GROSS-PAY.
+           MOVE "N" TO WS-GROSS-OVERFLOW-SWITCH
+           IF EMP-TYPE-HOURLY
+               COMPUTE WS-GROSS ROUNDED = EMP-RATE * EMP-HOURS-WORKED
+                   ON SIZE ERROR
+                       DISPLAY "AVISO: SALARIO CALCULADO EXCEDE "
+                           "LIMITE PARA EMP-ID=" EMP-ID
+                       SET GROSS-PAY-OVERFLOW TO TRUE
+                       MOVE 999999.99 TO WS-GROSS
+               END-COMPUTE
+           ELSE
+               MOVE EMP-SALARIO TO WS-GROSS
+           END-IF.
+
+       9000-CLOSE-FILES.
+           CLOSE EMPLOYEE-FILE
+           CLOSE EXTRACT-FILE.
