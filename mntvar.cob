@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mntvar.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO EMPLOYEE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS PIC XX VALUE "00".
+       01  WS-MENU-OPTION PIC X VALUE SPACE.
+       01  WS-CONTINUE-SWITCH PIC X VALUE "Y".
+           88 CONTINUE-PROCESSING VALUE "Y".
+       01  WS-IDADE-MINIMA PIC 9(3) VALUE 016.
+       01  WS-IDADE-MAXIMA PIC 9(3) VALUE 075.
+       01  WS-INPUT-VALID-SWITCH PIC X VALUE "Y".
+           88 INPUT-IS-VALID VALUE "Y".
+           88 INPUT-IS-INVALID VALUE "N".
+       COPY EMPREC REPLACING EMPLOYEE-RECORD BY WS-BEFORE-RECORD
+           EMP-ID BY WS-BEFORE-ID
+           EMP-NOME BY WS-BEFORE-NOME
+           EMP-IDADE BY WS-BEFORE-IDADE
+           EMP-TYPE-SALARIED BY WS-BEFORE-TYPE-SALARIED
+           EMP-TYPE-HOURLY BY WS-BEFORE-TYPE-HOURLY
+           EMP-TYPE BY WS-BEFORE-TYPE
+           EMP-COMPENSATION-AREA BY WS-BEFORE-COMPENSATION-AREA
+           EMP-COMPENSATION-HOURLY BY WS-BEFORE-COMPENSATION-HOURLY
+           EMP-COMPENSATION BY WS-BEFORE-COMPENSATION
+           EMP-SALARIO BY WS-BEFORE-SALARIO
+           EMP-RATE BY WS-BEFORE-RATE
+           EMP-HOURS-WORKED BY WS-BEFORE-HOURS-WORKED.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL NOT CONTINUE-PROCESSING
+               PERFORM 2000-DISPLAY-MENU
+               PERFORM 3000-PROCESS-OPTION
+           END-PERFORM
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-EMP-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF.
+
+       2000-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "===== MANUTENCAO DE FUNCIONARIOS =====".
+           DISPLAY "A - INCLUIR   (ADD)".
+           DISPLAY "C - ALTERAR   (CHANGE)".
+           DISPLAY "D - EXCLUIR   (DELETE)".
+           DISPLAY "I - CONSULTAR (INQUIRE)".
+           DISPLAY "S - SAIR      (EXIT)".
+           DISPLAY "OPCAO: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-OPTION.
+
+       3000-PROCESS-OPTION.
+           EVALUATE FUNCTION UPPER-CASE(WS-MENU-OPTION)
+               WHEN "A"
+                   PERFORM 4000-ADD-EMPLOYEE
+               WHEN "C"
+                   PERFORM 5000-CHANGE-EMPLOYEE
+               WHEN "D"
+                   PERFORM 6000-DELETE-EMPLOYEE
+               WHEN "I"
+                   PERFORM 7000-INQUIRE-EMPLOYEE
+               WHEN "S"
+                   MOVE "N" TO WS-CONTINUE-SWITCH
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+
+       4000-ADD-EMPLOYEE.
+           SET INPUT-IS-VALID TO TRUE
+           DISPLAY "EMP-ID: " WITH NO ADVANCING
+           ACCEPT EMP-ID
+           DISPLAY "NOME: " WITH NO ADVANCING
+           ACCEPT EMP-NOME
+           DISPLAY "IDADE: " WITH NO ADVANCING
+           ACCEPT EMP-IDADE
+           IF EMP-IDADE < WS-IDADE-MINIMA OR EMP-IDADE > WS-IDADE-MAXIMA
+               DISPLAY "IDADE INVALIDA. DEVE ESTAR ENTRE "
+                   WS-IDADE-MINIMA " E " WS-IDADE-MAXIMA "."
+               SET INPUT-IS-INVALID TO TRUE
+           END-IF
+           DISPLAY "TIPO (S=MENSALISTA / H=HORISTA): " WITH NO ADVANCING
+           ACCEPT EMP-TYPE
+           MOVE FUNCTION UPPER-CASE(EMP-TYPE) TO EMP-TYPE
+           IF NOT (EMP-TYPE-SALARIED OR EMP-TYPE-HOURLY)
+               DISPLAY "TIPO INVALIDO. DEVE SER S OU H."
+               SET INPUT-IS-INVALID TO TRUE
+           END-IF
+           IF INPUT-IS-VALID
+               IF EMP-TYPE-HOURLY
+                   DISPLAY "TAXA/HORA: " WITH NO ADVANCING
+                   ACCEPT EMP-RATE
+                   DISPLAY "HORAS TRABALHADAS: " WITH NO ADVANCING
+                   ACCEPT EMP-HOURS-WORKED
+               ELSE
+                   DISPLAY "SALARIO: " WITH NO ADVANCING
+                   ACCEPT EMP-SALARIO
+               END-IF
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "ERRO: FUNCIONARIO JA EXISTE. EMP-ID="
+                           EMP-ID
+                   NOT INVALID KEY
+                       DISPLAY "FUNCIONARIO INCLUIDO COM SUCESSO."
+               END-WRITE
+           ELSE
+               DISPLAY "INCLUSAO CANCELADA."
+           END-IF.
+
+       5000-CHANGE-EMPLOYEE.
+           DISPLAY "EMP-ID: " WITH NO ADVANCING
+           ACCEPT EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   PERFORM 5100-CHANGE-EMPLOYEE-FIELDS
+           END-READ.
+
+       5100-CHANGE-EMPLOYEE-FIELDS.
+           SET INPUT-IS-VALID TO TRUE
+           MOVE EMPLOYEE-RECORD TO WS-BEFORE-RECORD
+           DISPLAY "--- ANTES ---"
+           DISPLAY "NOME: " WS-BEFORE-NOME
+           DISPLAY "IDADE: " WS-BEFORE-IDADE
+           IF WS-BEFORE-TYPE-HOURLY
+               DISPLAY "TAXA/HORA: " WS-BEFORE-RATE
+               DISPLAY "HORAS TRABALHADAS: " WS-BEFORE-HOURS-WORKED
+           ELSE
+               DISPLAY "SALARIO: " WS-BEFORE-SALARIO
+           END-IF
+           DISPLAY "NOVO NOME: " WITH NO ADVANCING
+           ACCEPT EMP-NOME
+           DISPLAY "NOVA IDADE: " WITH NO ADVANCING
+           ACCEPT EMP-IDADE
+           IF EMP-IDADE < WS-IDADE-MINIMA OR EMP-IDADE > WS-IDADE-MAXIMA
+               DISPLAY "IDADE INVALIDA. DEVE ESTAR ENTRE "
+                   WS-IDADE-MINIMA " E " WS-IDADE-MAXIMA "."
+               SET INPUT-IS-INVALID TO TRUE
+           END-IF
+           DISPLAY "NOVO TIPO (S=MENSALISTA / H=HORISTA): "
+               WITH NO ADVANCING
+           ACCEPT EMP-TYPE
+           MOVE FUNCTION UPPER-CASE(EMP-TYPE) TO EMP-TYPE
+           IF NOT (EMP-TYPE-SALARIED OR EMP-TYPE-HOURLY)
+               DISPLAY "TIPO INVALIDO. DEVE SER S OU H."
+               SET INPUT-IS-INVALID TO TRUE
+           END-IF
+           IF INPUT-IS-VALID
+               IF EMP-TYPE-HOURLY
+                   DISPLAY "NOVA TAXA/HORA: " WITH NO ADVANCING
+                   ACCEPT EMP-RATE
+                   DISPLAY "NOVAS HORAS TRABALHADAS: "
+                       WITH NO ADVANCING
+                   ACCEPT EMP-HOURS-WORKED
+               ELSE
+                   DISPLAY "NOVO SALARIO: " WITH NO ADVANCING
+                   ACCEPT EMP-SALARIO
+               END-IF
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "ERRO AO ALTERAR FUNCIONARIO."
+                   NOT INVALID KEY
+                       DISPLAY "--- DEPOIS ---"
+                       DISPLAY "NOME: " EMP-NOME
+                       DISPLAY "IDADE: " EMP-IDADE
+                       IF EMP-TYPE-HOURLY
+                           DISPLAY "TAXA/HORA: " EMP-RATE
+                           DISPLAY "HORAS TRABALHADAS: "
+                               EMP-HOURS-WORKED
+                       ELSE
+                           DISPLAY "SALARIO: " EMP-SALARIO
+                       END-IF
+               END-REWRITE
+           ELSE
+               MOVE WS-BEFORE-RECORD TO EMPLOYEE-RECORD
+               DISPLAY "ALTERACAO CANCELADA."
+           END-IF.
+
+       6000-DELETE-EMPLOYEE.
+           DISPLAY "EMP-ID: " WITH NO ADVANCING
+           ACCEPT EMP-ID
+           DELETE EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   DISPLAY "FUNCIONARIO EXCLUIDO COM SUCESSO."
+           END-DELETE.
+
+       7000-INQUIRE-EMPLOYEE.
+           DISPLAY "EMP-ID: " WITH NO ADVANCING
+           ACCEPT EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO."
+               NOT INVALID KEY
+                   DISPLAY "EMP-ID: " EMP-ID
+                   DISPLAY "NOME: " EMP-NOME
+                   DISPLAY "IDADE: " EMP-IDADE
+                   IF EMP-TYPE-HOURLY
+                       DISPLAY "TAXA/HORA: " EMP-RATE
+                       DISPLAY "HORAS TRABALHADAS: " EMP-HOURS-WORKED
+                   ELSE
+                       DISPLAY "SALARIO: " EMP-SALARIO
+                   END-IF
+           END-READ.
+
+       9000-CLOSE-FILES.
+           CLOSE EMPLOYEE-FILE.
