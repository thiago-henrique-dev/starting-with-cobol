@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  REJREC.cpy
+      *  Formatted line written to REJECTS-FILE by VAR for any
+      *  employee record that fails VALIDATE-EMPLOYEE-RECORD, along
+      *  with the reason code(s) it failed for.
+      *****************************************************************
+       01  REJECT-LINE.
+           05  RJ-EMP-ID               PIC 9(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RJ-NOME                 PIC X(50).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RJ-REASON               PIC X(120).
