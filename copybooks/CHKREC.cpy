@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CHKREC.cpy
+      *  Single-record CHECKPOINT-FILE used by VAR to support
+      *  restart on a large EMPLOYEE-FILE run: the last EMP-ID
+      *  successfully processed, and whether the run that wrote it
+      *  finished (C) or was still in progress (I) when it wrote.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-EMP-ID          PIC 9(6).
+           05  CK-STATUS               PIC X.
+               88  CK-RUN-COMPLETE     VALUE "C".
+               88  CK-RUN-IN-PROGRESS  VALUE "I".
