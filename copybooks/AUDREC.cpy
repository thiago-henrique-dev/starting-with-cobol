@@ -0,0 +1,29 @@
+      *****************************************************************
+      *  AUDREC.cpy
+      *  One line appended to AUDIT-LOG per VAR run: run date/time,
+      *  the record counts for that run (read / processed / rejected),
+      *  and the first/last EMP-ID read, so a run can be traced back
+      *  to which employees it covered after PAYSLIP-FILE/REJECTS-FILE
+      *  have been overwritten by a later night's run.
+      *****************************************************************
+       01  AUDIT-LOG-LINE.
+           05  AL-RUN-DATE             PIC 9(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AL-RUN-TIME             PIC 9(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(5)  VALUE "READ=".
+           05  AL-RECORDS-READ         PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(4)  VALUE "PRC=".
+           05  AL-RECORDS-PROCESSED    PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(4)  VALUE "REJ=".
+           05  AL-RECORDS-REJECTED     PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(9)  VALUE "FIRST-ID=".
+           05  AL-FIRST-EMP-ID         PIC 9(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(8)  VALUE "LAST-ID=".
+           05  AL-LAST-EMP-ID          PIC 9(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  AL-RUN-STATUS           PIC X(8).
