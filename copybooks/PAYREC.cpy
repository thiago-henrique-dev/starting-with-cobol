@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  PAYREC.cpy
+      *  Formatted payslip line written to PAYSLIP-FILE by VAR, one
+      *  record per employee: gross, deductions itemized, net.
+      *****************************************************************
+       01  PAYSLIP-LINE.
+           05  PS-EMP-ID               PIC 9(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  PS-NOME                 PIC X(50).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  PS-GROSS                PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  PS-INSS                 PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  PS-IRRF                 PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  PS-NET                  PIC ZZZ,ZZ9.99.
