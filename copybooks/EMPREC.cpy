@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  EMPREC.cpy
+      *  Record layout for EMPLOYEE-FILE, shared by VAR and its
+      *  companion programs (report, maintenance, extract).
+      *****************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID                  PIC 9(6).
+           05  EMP-NOME                PIC X(50).
+           05  EMP-IDADE               PIC 9(3).
+           05  EMP-TYPE                PIC X(1).
+               88  EMP-TYPE-SALARIED   VALUE "S".
+               88  EMP-TYPE-HOURLY     VALUE "H".
+           05  EMP-COMPENSATION-AREA   PIC X(11).
+           05  EMP-COMPENSATION REDEFINES EMP-COMPENSATION-AREA.
+               10  EMP-SALARIO         PIC 9(6)V9(2).
+               10  FILLER              PIC X(3).
+           05  EMP-COMPENSATION-HOURLY REDEFINES EMP-COMPENSATION-AREA.
+               10  EMP-RATE            PIC 9(4)V9(2).
+               10  EMP-HOURS-WORKED    PIC 9(3)V9(2).
