@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  EXTREC.cpy
+      *  Fixed-width outbound extract record written by EXTVAR for the
+      *  downstream HR/benefits vendor intake batch: EMP-ID, NOME,
+      *  IDADE, SALARIO and a derived annual-salary field.
+      *****************************************************************
+       01  EXTRACT-RECORD.
+           05  EX-EMP-ID               PIC 9(6).
+           05  EX-NOME                 PIC X(50).
+           05  EX-IDADE                PIC 9(3).
+           05  EX-SALARIO-MENSAL       PIC 9(6)V9(2).
+           05  EX-SALARIO-ANUAL        PIC 9(8)V9(2).
