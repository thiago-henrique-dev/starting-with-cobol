@@ -1,12 +1,430 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. var.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO EMPLOYEE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT PAYSLIP-FILE ASSIGN TO PAYSLIP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYSLIP-STATUS.
+           SELECT REJECTS-FILE ASSIGN TO REJECTS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+       FD  PAYSLIP-FILE.
+           COPY PAYREC.
+       FD  REJECTS-FILE.
+           COPY REJREC.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDREC.
+       FD  CHECKPOINT-FILE.
+           COPY CHKREC.
        WORKING-STORAGE SECTION.
-           01 NOME PIC X(50) VALUE "R2D2".
-           01 IDADE PIC 9(3) VALUE 50.
-           01 SALARIO PIC 9(6)V9(2) VALUE 20000.00.
-       PROCEDURE DIVISION.
-           DISPLAY "NOME: " NOME.
-           DISPLAY "IDADE: " IDADE.
-           DISPLAY "SALARIO: " SALARIO.
-           STOP RUN. 
\ No newline at end of file
+       01  WS-EMP-STATUS PIC XX VALUE "00".
+       01  WS-PAYSLIP-STATUS PIC XX VALUE "00".
+       01  WS-REJECTS-STATUS PIC XX VALUE "00".
+       01  WS-AUDIT-STATUS PIC XX VALUE "00".
+       01  WS-CHECKPOINT-STATUS PIC XX VALUE "00".
+       01  WS-EOF-SWITCH PIC X VALUE "N".
+           88 END-OF-EMPLOYEE-FILE VALUE "Y".
+
+       01  WS-RESTART-PARM             PIC X(20) VALUE SPACES.
+       01  WS-RESTART-SWITCH           PIC X VALUE "N".
+           88 RESTART-REQUESTED        VALUE "Y".
+       01  WS-LAST-CHECKPOINT-ID       PIC 9(6) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(6) VALUE 1000.
+       01  WS-RECORDS-SINCE-CHECKPOINT PIC 9(6) VALUE 0.
+
+       01  WS-READ-COUNT               PIC 9(6) VALUE 0.
+       01  WS-PROCESSED-COUNT          PIC 9(6) VALUE 0.
+       01  WS-REJECTED-COUNT           PIC 9(6) VALUE 0.
+       01  WS-FIRST-EMP-ID             PIC 9(6) VALUE 0.
+       01  WS-LAST-EMP-ID              PIC 9(6) VALUE 0.
+       01  WS-FIRST-READ-SWITCH        PIC X VALUE "N".
+           88 FIRST-RECORD-READ        VALUE "Y".
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+       01  WS-CDT-R REDEFINES WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE             PIC 9(8).
+           05  WS-CDT-TIME             PIC 9(6).
+           05  FILLER                  PIC X(7).
+
+       01  WS-VALIDATION-SWITCH PIC X VALUE "N".
+           88 RECORD-IS-VALID VALUE "N".
+           88 RECORD-IS-INVALID VALUE "Y".
+       01  WS-REJECT-REASON PIC X(120) VALUE SPACES.
+       01  WS-RUN-STATUS PIC X(8) VALUE "COMPLETO".
+       01  WS-IDADE-MINIMA PIC 9(3) VALUE 016.
+       01  WS-IDADE-MAXIMA PIC 9(3) VALUE 075.
+
+       01  WS-PAYROLL-WORK-AREA.
+           05  WS-GROSS                PIC 9(6)V99.
+           05  WS-INSS-BASE            PIC 9(6)V99.
+           05  WS-INSS-DED             PIC 9(6)V99.
+           05  WS-IRRF-BASE            PIC 9(6)V99.
+           05  WS-IRRF-DED             PIC 9(6)V99.
+           05  WS-NET-PAY              PIC 9(6)V99.
+
+      *    INSS bracket table -- progressive rate with parcela a
+      *    deduzir, current simplified table.
+       01  WS-INSS-TABLE.
+           05  FILLER      PIC 9(6)V99 VALUE 001320.00.
+           05  FILLER      PIC V999    VALUE .075.
+           05  FILLER      PIC 9(6)V99 VALUE 000000.00.
+           05  FILLER      PIC 9(6)V99 VALUE 002571.29.
+           05  FILLER      PIC V999    VALUE .090.
+           05  FILLER      PIC 9(6)V99 VALUE 000019.80.
+           05  FILLER      PIC 9(6)V99 VALUE 003856.94.
+           05  FILLER      PIC V999    VALUE .120.
+           05  FILLER      PIC 9(6)V99 VALUE 000097.14.
+           05  FILLER      PIC 9(6)V99 VALUE 007507.49.
+           05  FILLER      PIC V999    VALUE .140.
+           05  FILLER      PIC 9(6)V99 VALUE 000174.28.
+       01  WS-INSS-TABLE-R REDEFINES WS-INSS-TABLE.
+           05  WS-INSS-BRACKET OCCURS 4 TIMES.
+               10  WS-INSS-LIMIT       PIC 9(6)V99.
+               10  WS-INSS-RATE        PIC V999.
+               10  WS-INSS-PARCELA     PIC 9(6)V99.
+       01  WS-INSS-CEILING             PIC 9(6)V99 VALUE 000908.86.
+
+      *    IRRF bracket table -- progressive rate with parcela a
+      *    deduzir, applied over gross less INSS.
+       01  WS-IRRF-TABLE.
+           05  FILLER      PIC 9(6)V99 VALUE 002112.00.
+           05  FILLER      PIC V999    VALUE .000.
+           05  FILLER      PIC 9(6)V99 VALUE 000000.00.
+           05  FILLER      PIC 9(6)V99 VALUE 002826.65.
+           05  FILLER      PIC V999    VALUE .075.
+           05  FILLER      PIC 9(6)V99 VALUE 000158.40.
+           05  FILLER      PIC 9(6)V99 VALUE 003751.05.
+           05  FILLER      PIC V999    VALUE .150.
+           05  FILLER      PIC 9(6)V99 VALUE 000370.40.
+           05  FILLER      PIC 9(6)V99 VALUE 004664.68.
+           05  FILLER      PIC V999    VALUE .225.
+           05  FILLER      PIC 9(6)V99 VALUE 000651.73.
+           05  FILLER      PIC 9(6)V99 VALUE 999999.99.
+           05  FILLER      PIC V999    VALUE .275.
+           05  FILLER      PIC 9(6)V99 VALUE 000884.96.
+       01  WS-IRRF-TABLE-R REDEFINES WS-IRRF-TABLE.
+           05  WS-IRRF-BRACKET OCCURS 5 TIMES.
+               10  WS-IRRF-LIMIT       PIC 9(6)V99.
+               10  WS-IRRF-RATE        PIC V999.
+               10  WS-IRRF-PARCELA     PIC 9(6)V99.
+
+       01  WS-BRACKET-IDX               PIC 9(2).
+
+       01  WS-GROSS-OVERFLOW-SWITCH     PIC X VALUE "N".
+           88 GROSS-PAY-OVERFLOW        VALUE "Y".
+
+       01  WS-REASON-PTR                PIC 9(4).
+
+       LINKAGE SECTION.
+       01  WS-PARM-AREA.
+           05  WS-PARM-LEN               PIC S9(4) COMP.
+           05  WS-PARM-TEXT              PIC X(20).
+
+       PROCEDURE DIVISION USING WS-PARM-AREA.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1200-CHECK-RESTART
+           PERFORM UNTIL END-OF-EMPLOYEE-FILE
+               READ EMPLOYEE-FILE
+                   AT END SET END-OF-EMPLOYEE-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       IF NOT FIRST-RECORD-READ
+                           MOVE EMP-ID TO WS-FIRST-EMP-ID
+                           SET FIRST-RECORD-READ TO TRUE
+                       END-IF
+                       MOVE EMP-ID TO WS-LAST-EMP-ID
+                       PERFORM 2000-PROCESS-EMPLOYEE
+                       PERFORM 7500-CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+           PERFORM 7600-CLEAR-CHECKPOINT
+           PERFORM 7000-WRITE-AUDIT-LOG
+           PERFORM 9000-CLOSE-FILES
+           IF WS-REJECTED-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR EMPLOYEE-FILE. STATUS="
+                   WS-EMP-STATUS
+               MOVE "ABEND" TO WS-RUN-STATUS
+               PERFORM 7000-WRITE-AUDIT-LOG
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PAYSLIP-FILE
+           IF WS-PAYSLIP-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR PAYSLIP-FILE. STATUS="
+                   WS-PAYSLIP-STATUS
+               MOVE "ABEND" TO WS-RUN-STATUS
+               PERFORM 7000-WRITE-AUDIT-LOG
+               CLOSE EMPLOYEE-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REJECTS-FILE
+           IF WS-REJECTS-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR REJECTS-FILE. STATUS="
+                   WS-REJECTS-STATUS
+               MOVE "ABEND" TO WS-RUN-STATUS
+               PERFORM 7000-WRITE-AUDIT-LOG
+               CLOSE EMPLOYEE-FILE
+               CLOSE PAYSLIP-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1200-CHECK-RESTART.
+           MOVE SPACES TO WS-RESTART-PARM
+           IF WS-PARM-LEN > 0
+               MOVE WS-PARM-TEXT TO WS-RESTART-PARM
+           END-IF
+           IF WS-RESTART-PARM (1:7) = "RESTART"
+               PERFORM 1210-READ-CHECKPOINT
+               IF RESTART-REQUESTED
+                   MOVE WS-LAST-CHECKPOINT-ID TO EMP-ID
+                   START EMPLOYEE-FILE KEY IS GREATER THAN EMP-ID
+                       INVALID KEY SET END-OF-EMPLOYEE-FILE TO TRUE
+                   END-START
+               END-IF
+           END-IF.
+
+       1210-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = "00" AND CK-RUN-IN-PROGRESS
+                   SET RESTART-REQUESTED TO TRUE
+                   MOVE CK-LAST-EMP-ID TO WS-LAST-CHECKPOINT-ID
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-PROCESS-EMPLOYEE.
+           PERFORM 1900-DETERMINE-GROSS-PAY
+           PERFORM 2500-VALIDATE-EMPLOYEE-RECORD
+           IF RECORD-IS-INVALID
+               ADD 1 TO WS-REJECTED-COUNT
+               PERFORM 2600-WRITE-REJECT-RECORD
+           ELSE
+               ADD 1 TO WS-PROCESSED-COUNT
+               DISPLAY "NOME: " EMP-NOME
+               DISPLAY "IDADE: " EMP-IDADE
+               IF EMP-TYPE-HOURLY
+                   DISPLAY "TAXA/HORA: " EMP-RATE
+                   DISPLAY "HORAS TRABALHADAS: " EMP-HOURS-WORKED
+               ELSE
+                   DISPLAY "SALARIO: " EMP-SALARIO
+               END-IF
+               PERFORM 3000-CALCULATE-NET-PAY
+               PERFORM 3500-WRITE-PAYSLIP
+           END-IF.
+
+       1900-DETERMINE-GROSS-PAY.
+           MOVE "N" TO WS-GROSS-OVERFLOW-SWITCH
+           IF EMP-TYPE-HOURLY
+               COMPUTE WS-GROSS ROUNDED = EMP-RATE * EMP-HOURS-WORKED
+                   ON SIZE ERROR
+                       SET GROSS-PAY-OVERFLOW TO TRUE
+                       MOVE 0 TO WS-GROSS
+               END-COMPUTE
+           ELSE
+               MOVE EMP-SALARIO TO WS-GROSS
+           END-IF.
+
+       2500-VALIDATE-EMPLOYEE-RECORD.
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE 1 TO WS-REASON-PTR
+           IF EMP-NOME = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               STRING "V03-NOME EM BRANCO" DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON
+                   WITH POINTER WS-REASON-PTR
+                   ON OVERFLOW
+                       DISPLAY "AVISO: WS-REJECT-REASON TRUNCADO "
+                           "PARA EMP-ID=" EMP-ID
+           END-IF
+           IF EMP-IDADE < WS-IDADE-MINIMA OR EMP-IDADE > WS-IDADE-MAXIMA
+               SET RECORD-IS-INVALID TO TRUE
+               STRING "V01-IDADE FORA DA FAIXA" DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON
+                   WITH POINTER WS-REASON-PTR
+                   ON OVERFLOW
+                       DISPLAY "AVISO: WS-REJECT-REASON TRUNCADO "
+                           "PARA EMP-ID=" EMP-ID
+           END-IF
+           IF WS-GROSS = ZERO
+               SET RECORD-IS-INVALID TO TRUE
+               STRING "V02-SALARIO ZERADO" DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON
+                   WITH POINTER WS-REASON-PTR
+                   ON OVERFLOW
+                       DISPLAY "AVISO: WS-REJECT-REASON TRUNCADO "
+                           "PARA EMP-ID=" EMP-ID
+           END-IF
+           IF GROSS-PAY-OVERFLOW
+               SET RECORD-IS-INVALID TO TRUE
+               STRING "V04-VALOR EXCEDE LIMITE" DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON
+                   WITH POINTER WS-REASON-PTR
+                   ON OVERFLOW
+                       DISPLAY "AVISO: WS-REJECT-REASON TRUNCADO "
+                           "PARA EMP-ID=" EMP-ID
+           END-IF
+           IF NOT (EMP-TYPE-SALARIED OR EMP-TYPE-HOURLY)
+               SET RECORD-IS-INVALID TO TRUE
+               STRING "V05-TIPO INVALIDO" DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON
+                   WITH POINTER WS-REASON-PTR
+                   ON OVERFLOW
+                       DISPLAY "AVISO: WS-REJECT-REASON TRUNCADO "
+                           "PARA EMP-ID=" EMP-ID
+           END-IF.
+
+       2600-WRITE-REJECT-RECORD.
+           MOVE EMP-ID TO RJ-EMP-ID
+           MOVE EMP-NOME TO RJ-NOME
+           MOVE WS-REJECT-REASON TO RJ-REASON
+           WRITE REJECT-LINE
+           IF WS-REJECTS-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR REJECTS-FILE. STATUS="
+                   WS-REJECTS-STATUS " EMP-ID=" EMP-ID
+               MOVE "ABEND" TO WS-RUN-STATUS
+               PERFORM 7000-WRITE-AUDIT-LOG
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9000-CLOSE-FILES
+               STOP RUN
+           END-IF.
+
+       3000-CALCULATE-NET-PAY.
+           MOVE WS-GROSS TO WS-INSS-BASE
+           PERFORM 3100-CALCULATE-INSS
+           SUBTRACT WS-INSS-DED FROM WS-GROSS GIVING WS-IRRF-BASE
+           PERFORM 3200-CALCULATE-IRRF
+           COMPUTE WS-NET-PAY =
+               WS-GROSS - WS-INSS-DED - WS-IRRF-DED.
+
+       3100-CALCULATE-INSS.
+           IF WS-INSS-BASE > WS-INSS-LIMIT (4)
+               MOVE WS-INSS-CEILING TO WS-INSS-DED
+           ELSE
+               MOVE 1 TO WS-BRACKET-IDX
+               PERFORM UNTIL WS-BRACKET-IDX >= 4
+                   OR WS-INSS-BASE NOT > WS-INSS-LIMIT (WS-BRACKET-IDX)
+                   ADD 1 TO WS-BRACKET-IDX
+               END-PERFORM
+               COMPUTE WS-INSS-DED ROUNDED =
+                   (WS-INSS-BASE * WS-INSS-RATE (WS-BRACKET-IDX))
+                   - WS-INSS-PARCELA (WS-BRACKET-IDX)
+           END-IF.
+
+       3200-CALCULATE-IRRF.
+           MOVE 1 TO WS-BRACKET-IDX
+           PERFORM UNTIL WS-BRACKET-IDX >= 5
+               OR WS-IRRF-BASE NOT > WS-IRRF-LIMIT (WS-BRACKET-IDX)
+               ADD 1 TO WS-BRACKET-IDX
+           END-PERFORM
+           COMPUTE WS-IRRF-DED ROUNDED =
+               (WS-IRRF-BASE * WS-IRRF-RATE (WS-BRACKET-IDX))
+               - WS-IRRF-PARCELA (WS-BRACKET-IDX)
+           IF WS-IRRF-DED < 0
+               MOVE 0 TO WS-IRRF-DED
+           END-IF.
+
+       3500-WRITE-PAYSLIP.
+           MOVE EMP-ID TO PS-EMP-ID
+           MOVE EMP-NOME TO PS-NOME
+           MOVE WS-GROSS TO PS-GROSS
+           MOVE WS-INSS-DED TO PS-INSS
+           MOVE WS-IRRF-DED TO PS-IRRF
+           MOVE WS-NET-PAY TO PS-NET
+           WRITE PAYSLIP-LINE
+           IF WS-PAYSLIP-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR PAYSLIP-FILE. STATUS="
+                   WS-PAYSLIP-STATUS " EMP-ID=" EMP-ID
+               MOVE "ABEND" TO WS-RUN-STATUS
+               PERFORM 7000-WRITE-AUDIT-LOG
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9000-CLOSE-FILES
+               STOP RUN
+           END-IF.
+
+       7500-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 7550-WRITE-CHECKPOINT
+               MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       7550-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE EMP-ID TO CK-LAST-EMP-ID
+           SET CK-RUN-IN-PROGRESS TO TRUE
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "AVISO: ERRO AO GRAVAR CHECKPOINT-FILE. "
+                   "STATUS=" WS-CHECKPOINT-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       7600-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CK-LAST-EMP-ID
+           SET CK-RUN-COMPLETE TO TRUE
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "AVISO: ERRO AO GRAVAR CHECKPOINT-FILE. "
+                   "STATUS=" WS-CHECKPOINT-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       7000-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE TO AL-RUN-DATE
+           MOVE WS-CDT-TIME TO AL-RUN-TIME
+           MOVE WS-READ-COUNT TO AL-RECORDS-READ
+           MOVE WS-PROCESSED-COUNT TO AL-RECORDS-PROCESSED
+           MOVE WS-REJECTED-COUNT TO AL-RECORDS-REJECTED
+           MOVE WS-FIRST-EMP-ID TO AL-FIRST-EMP-ID
+           MOVE WS-LAST-EMP-ID TO AL-LAST-EMP-ID
+           MOVE WS-RUN-STATUS TO AL-RUN-STATUS
+           WRITE AUDIT-LOG-LINE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "AVISO: ERRO AO GRAVAR AUDIT-LOG-FILE. "
+                   "STATUS=" WS-AUDIT-STATUS
+           END-IF
+           CLOSE AUDIT-LOG-FILE.
+
+       9000-CLOSE-FILES.
+           CLOSE EMPLOYEE-FILE
+           CLOSE PAYSLIP-FILE
+           CLOSE REJECTS-FILE.
