@@ -0,0 +1,62 @@
+//VARJOB   JOB (ACCTNO),'FOLHA PAGAMENTO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY PAYROLL RUN - VAR / RPTVAR / EXTVAR
+//* STEP005  DELETES/UNCATALOGS THE PRIOR RUN'S OUTPUT DATASETS SO
+//*          THE DISP=(NEW,CATLG,DELETE) ALLOCATIONS BELOW DO NOT
+//*          FAIL WHEN THIS JOB IS RESUBMITTED ON A LATER NIGHT.
+//* STEP010  RUNS VAR AGAINST THE CURRENT EMPLOYEE-FILE.
+//*          NORMALLY RESTOPT IS BLANK FOR A FULL RUN. TO RESUME A
+//*          RUN THAT DIED MID-FILE, RESUBMIT THIS JOB WITH THE
+//*          SET CARD BELOW CHANGED TO RESTOPT='RESTART' SO STEP010
+//*          RECEIVES PARM='RESTART' AND REPOSITIONS OFF CHECKPT.
+//* STEP020  REVIEWS REJECTS-FILE, RUN ONLY WHEN VAR SIGNALS
+//*          REJECTS BY RETURNING CONDITION CODE 4 (VALIDATION
+//*          REJECTS). RC 16 (FATAL OPEN FAILURE) SKIPS STEP020 TOO,
+//*          SINCE REJECTS-FILE NEVER GOT POPULATED IN THAT CASE.
+//* STEP030  RUNS THE PAYROLL SUMMARY REPORT, UNCONDITIONALLY.
+//* STEP040  RUNS THE BENEFITS VENDOR EXTRACT, UNCONDITIONALLY.
+//*--------------------------------------------------------------
+//        SET RESTOPT=''
+//STEP005  EXEC PGM=IEFBR14
+//PAYSLIP  DD DSN=PROD.PAYROLL.PAYSLIP,DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//REJECTS  DD DSN=PROD.PAYROLL.REJECTS,DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//RPTOUT   DD DSN=PROD.PAYROLL.REPORT,DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//EXTRACT  DD DSN=PROD.PAYROLL.BENEFEXT,DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//*
+//STEP010  EXEC PGM=VAR,PARM=&RESTOPT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPLOYEE DD DSN=PROD.PAYROLL.EMPLOYEE,DISP=SHR
+//PAYSLIP  DD DSN=PROD.PAYROLL.PAYSLIP,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//REJECTS  DD DSN=PROD.PAYROLL.REJECTS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.PAYROLL.AUDITLOG,DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//CHECKPT  DD DSN=PROD.PAYROLL.CHECKPT,DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.PAYROLL.REJECTS,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=RPTVAR
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPLOYEE DD DSN=PROD.PAYROLL.EMPLOYEE,DISP=SHR
+//RPTOUT   DD DSN=PROD.PAYROLL.REPORT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=EXTVAR
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPLOYEE DD DSN=PROD.PAYROLL.EMPLOYEE,DISP=SHR
+//EXTRACT  DD DSN=PROD.PAYROLL.BENEFEXT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
